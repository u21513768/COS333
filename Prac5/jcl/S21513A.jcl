@@ -0,0 +1,46 @@
+//S21513A JOB (ACCTNO),'QC LOT STATS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//* Runs MainProgram (s21513768.cob) against the day's lot readings
+//* file and hands the fixed-format extract (QCEXTRCT) off to the
+//* downstream QC tracking system. Compile/link MainProgram into
+//* USER.LOADLIB as member QCMAIN before the first run.
+//*
+//RUNQC    EXEC PGM=QCMAIN
+//STEPLIB  DD   DSN=USER.LOADLIB,DISP=SHR
+//LOTIN    DD   DSN=USER.QC.LOTIN,DISP=SHR
+//HISTORY  DD   DSN=USER.QC.HISTORY,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=44,BLKSIZE=0)
+//* QCREPORT is a cataloged dataset, not SYSOUT - MainProgram OPEN
+//* EXTENDs it on a checkpoint restart so the printed report keeps
+//* the pages from before the abend instead of starting over; a
+//* SYSOUT dataset is a fresh spool allocation every run and would
+//* silently defeat that. Print/view it via a separate utility step.
+//QCREPORT DD   DSN=USER.QC.REPORT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CKPT     DD   DSN=USER.QC.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=8,BLKSIZE=0)
+//THRESHLD DD   DSN=USER.QC.THRESHLD,DISP=SHR
+//QCEXTRCT DD   DSN=USER.QC.EXTRACT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=18,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//* Downstream QC system only gets a fresh extract when RUNQC ended
+//* cleanly (RC 0) or with only warnings (RC 4 - rejected readings
+//* and/or an out-of-spec lot were seen, see MainProgram's RETURN-CODE
+//* logic) - skip the handoff on anything worse instead of feeding it
+//* a partial/aborted run.
+//*
+//HANDOFF  EXEC PGM=IEBGENER,COND=(4,GT,RUNQC)
+//SYSIN    DD   DUMMY
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   DSN=USER.QC.EXTRACT,DISP=SHR
+//SYSUT2   DD   DSN=QC.DOWNSTRM.INBOX,DISP=SHR
