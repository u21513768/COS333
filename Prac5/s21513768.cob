@@ -1,34 +1,385 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. MainProgram.
 
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT HISTORY-FILE ASSIGN TO "HISTORY"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-HistoryStatus.
+            SELECT REPORT-FILE ASSIGN TO "QCREPORT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-ReportStatus.
+            SELECT CHECKPOINT-FILE ASSIGN TO "CKPT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CheckpointStatus.
+            SELECT THRESHOLD-FILE ASSIGN TO "THRESHLD"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-ThresholdStatus.
+            SELECT EXTRACT-FILE ASSIGN TO "QCEXTRCT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-ExtractStatus.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD HISTORY-FILE.
+        01 HISTORY-RECORD.
+            05 HR-LOT-ID PIC X(6).
+            05 HR-TIMESTAMP PIC X(14).
+            05 HR-SMALLEST PIC 9(4).
+            05 HR-LARGEST PIC 9(4).
+            05 HR-MODE PIC 9(4).
+            05 HR-AVERAGE PIC 9(4)V99.
+            05 HR-MEDIAN PIC 9(4)V99.
+
+        FD REPORT-FILE.
+        01 REPORT-LINE PIC X(80).
+
+        FD CHECKPOINT-FILE.
+        01 CHECKPOINT-RECORD.
+            05 CKPT-LAST-LOT-SEQ PIC 9(6).
+            05 CKPT-LAST-PAGE-NUM PIC 99.
+
+        FD THRESHOLD-FILE.
+        01 THRESHOLD-RECORD.
+            05 TH-PRODUCT-LINE PIC X(3).
+            05 TH-MIN PIC 9(4).
+            05 TH-MAX PIC 9(4).
+
+        FD EXTRACT-FILE.
+        01 EXTRACT-RECORD.
+            05 EX-LOT-ID PIC X(6).
+            05 EX-SMALLEST PIC 9(4).
+            05 EX-LARGEST PIC 9(4).
+            05 EX-MODE PIC 9(4).
+
         WORKING-STORAGE SECTION.
+        01 WS-HistoryStatus PIC XX.
+        01 WS-ReportStatus PIC XX.
+        01 WS-CheckpointStatus PIC XX.
+        01 WS-CheckpointInterval PIC 99 VALUE 1.
+        01 WS-RestartSkip PIC 9(6) VALUE 0.
+        01 WS-LotSeq PIC 9(6) VALUE 0.
+        01 WS-SkipMode PIC X VALUE 'N'.
+        01 WS-ThresholdStatus PIC XX.
+        01 WS-ExtractStatus PIC XX.
+        01 WS-ThresholdTable.
+            05 WS-Threshold OCCURS 20 TIMES.
+                10 WS-TH-PRODUCT-LINE PIC X(3).
+                10 WS-TH-MIN PIC 9(4).
+                10 WS-TH-MAX PIC 9(4).
+        01 WS-ThresholdCount PIC 99 VALUE 0.
+        01 WS-ThMin PIC 9(4).
+        01 WS-ThMax PIC 9(4).
+        01 WS-ThresholdFound PIC X.
+        01 WS-OutOfSpec PIC X.
+        01 t PIC 99.
+        01 WS-Timestamp.
+            05 WS-Timestamp-Date PIC X(8).
+            05 WS-Timestamp-Time PIC X(6).
+        01 WS-RunDate PIC X(8).
+        01 WS-PageNumber PIC 99 VALUE 0.
+        01 WS-LineCount PIC 99 VALUE 0.
+        01 WS-LinesPerPage PIC 99 VALUE 20.
+        01 WS-LotsOnPage PIC 99 VALUE 0.
+        01 WS-TotalLots PIC 999 VALUE 0.
+        01 WS-ReportHeader.
+            05 RH-LOT-ID PIC X(10) VALUE "LOT ID".
+            05 RH-SMALLEST PIC X(10) VALUE "SMALLEST".
+            05 RH-LARGEST PIC X(10) VALUE "LARGEST".
+            05 RH-MODE PIC X(10) VALUE "MODE".
+            05 RH-AVERAGE PIC X(10) VALUE "AVERAGE".
+            05 RH-MEDIAN PIC X(10) VALUE "MEDIAN".
+            05 RH-SPEC PIC X(8) VALUE "SPEC".
+        01 WS-ReportDetail.
+            05 RD-LOT-ID PIC X(8).
+            05 FILLER PIC X(2) VALUE SPACES.
+            05 RD-SMALLEST PIC ZZZ9.
+            05 FILLER PIC X(6) VALUE SPACES.
+            05 RD-LARGEST PIC ZZZ9.
+            05 FILLER PIC X(6) VALUE SPACES.
+            05 RD-MODE PIC ZZZ9.
+            05 FILLER PIC X(6) VALUE SPACES.
+            05 RD-AVERAGE PIC ZZZ9.99.
+            05 FILLER PIC X(3) VALUE SPACES.
+            05 RD-MEDIAN PIC ZZZ9.99.
+            05 FILLER PIC X(3) VALUE SPACES.
+            05 RD-SPEC-FLAG PIC X(8).
         01 WS-Table.
-            05 WS-A PIC 9(4) VALUE 0 OCCURS 5 TIMES.
+            05 WS-LOT-ID PIC X(6).
+            05 WS-PRODUCT-LINE PIC X(3).
+            05 WS-READING-COUNT PIC 99.
+            05 WS-A PIC 9(4) VALUE 0 OCCURS 20 TIMES.
+        01 WS-EOF-FLAG PIC X VALUE 'N'.
+        01 WS-RejectedCount PIC 9(4) VALUE 0.
         01 arr PIC 9(4).
         01 i PIC 99.
         01 j PIC 99.
-        01 smallest PIC 99.
-        01 largest PIC 99.
-        01 modeValue PIC 99.
+        01 smallest PIC 9(4).
+        01 largest PIC 9(4).
+        01 modeValue PIC 9(4).
         01 maxCount PIC 99.
         01 currCount PIC 99.
+        01 average PIC 9(4)V99.
+        01 median PIC 9(4)V99.
+        01 WS-Sum PIC 9(7).
+        01 WS-Sorted PIC 9(4) OCCURS 20 TIMES.
+        01 WS-Temp PIC 9(4).
+        01 WS-Mid PIC 99.
+        01 WS-ModeList PIC 9(4) OCCURS 20 TIMES.
+        01 WS-ModeListCount PIC 99.
+        01 WS-MultipleModes PIC X.
+        01 WS-Found PIC X.
+        01 m PIC 99.
+        01 WS-SkipCounter PIC 9(6).
+        01 WS-AnyOutOfSpec PIC X VALUE 'N'.
 
         PROCEDURE DIVISION.
-            CALL 'readData' USING WS-Table.
-            PERFORM findSmallest
-            PERFORM findLargest
-            PERFORM returnMode
-            DISPLAY "Smallest: " smallest
-            DISPLAY "Largest: " largest
-            DISPLAY "Mode Value: " modeValue
+            PERFORM openHistory
+            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RunDate
+            PERFORM loadCheckpoint
+            PERFORM openReport
+            PERFORM openExtract
+            PERFORM writeReportHeader
+            PERFORM loadThresholds
+
+            IF WS-RestartSkip > 0
+                DISPLAY "Restarting after checkpoint - skipping "
+                        WS-RestartSkip " lot(s) already processed"
+                MOVE 'Y' TO WS-SkipMode
+                PERFORM VARYING WS-SkipCounter FROM 1 BY 1
+                        UNTIL WS-SkipCounter > WS-RestartSkip
+                            OR WS-EOF-FLAG = 'Y'
+                    CALL 'readData' USING WS-Table, WS-EOF-FLAG,
+                            WS-RejectedCount, WS-SkipMode
+                    ADD 1 TO WS-LotSeq
+                END-PERFORM
+                MOVE 'N' TO WS-SkipMode
+            END-IF
+
+            PERFORM UNTIL WS-EOF-FLAG = 'Y'
+                CALL 'readData' USING WS-Table, WS-EOF-FLAG,
+                        WS-RejectedCount, WS-SkipMode
+                IF WS-EOF-FLAG = 'N'
+                    ADD 1 TO WS-LotSeq
+                    PERFORM processLot
+                    IF FUNCTION MOD(WS-LotSeq, WS-CheckpointInterval)
+                            = 0
+                        PERFORM saveCheckpoint
+                    END-IF
+                END-IF
+            END-PERFORM
+
+            PERFORM clearCheckpoint
+
+            PERFORM writeReportFooter
+            MOVE SPACES TO REPORT-LINE
+            WRITE REPORT-LINE
+            STRING "Total lots processed: " WS-TotalLots
+                DELIMITED BY SIZE INTO REPORT-LINE
+            WRITE REPORT-LINE
+            CLOSE REPORT-FILE
+
+            CLOSE EXTRACT-FILE
+
+            CLOSE HISTORY-FILE
+
+            DISPLAY "Rejected entries: " WS-RejectedCount
+
+            IF WS-RejectedCount > 0 OR WS-AnyOutOfSpec = 'Y'
+                MOVE 4 TO RETURN-CODE
+            END-IF
 
             STOP RUN.
 
+        openHistory.
+            OPEN EXTEND HISTORY-FILE
+            IF WS-HistoryStatus = "35"
+                OPEN OUTPUT HISTORY-FILE
+                CLOSE HISTORY-FILE
+                OPEN EXTEND HISTORY-FILE
+            END-IF.
+
+        openReport.
+            IF WS-RestartSkip > 0
+                OPEN EXTEND REPORT-FILE
+                IF WS-ReportStatus = "35"
+                    OPEN OUTPUT REPORT-FILE
+                END-IF
+            ELSE
+                OPEN OUTPUT REPORT-FILE
+            END-IF.
+
+        openExtract.
+            IF WS-RestartSkip > 0
+                OPEN EXTEND EXTRACT-FILE
+                IF WS-ExtractStatus = "35"
+                    OPEN OUTPUT EXTRACT-FILE
+                END-IF
+            ELSE
+                OPEN OUTPUT EXTRACT-FILE
+            END-IF.
+
+        loadThresholds.
+            MOVE 0 TO WS-ThresholdCount
+            OPEN INPUT THRESHOLD-FILE
+            IF WS-ThresholdStatus = "00"
+                PERFORM UNTIL WS-ThresholdStatus NOT = "00"
+                        OR WS-ThresholdCount >= 20
+                    READ THRESHOLD-FILE
+                        AT END
+                            MOVE "10" TO WS-ThresholdStatus
+                        NOT AT END
+                            ADD 1 TO WS-ThresholdCount
+                            MOVE TH-PRODUCT-LINE TO
+                                WS-TH-PRODUCT-LINE(WS-ThresholdCount)
+                            MOVE TH-MIN TO
+                                WS-TH-MIN(WS-ThresholdCount)
+                            MOVE TH-MAX TO
+                                WS-TH-MAX(WS-ThresholdCount)
+                    END-READ
+                END-PERFORM
+                IF WS-ThresholdStatus = "00"
+                    DISPLAY "WARNING: THRESHLD has more than 20 "
+                            "product lines - extras ignored"
+                END-IF
+                CLOSE THRESHOLD-FILE
+            END-IF.
+
+        loadCheckpoint.
+            MOVE 0 TO WS-RestartSkip
+            OPEN INPUT CHECKPOINT-FILE
+            IF WS-CheckpointStatus = "00"
+                READ CHECKPOINT-FILE
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE CKPT-LAST-LOT-SEQ TO WS-RestartSkip
+                        MOVE CKPT-LAST-PAGE-NUM TO WS-PageNumber
+                END-READ
+                CLOSE CHECKPOINT-FILE
+            END-IF.
+
+        saveCheckpoint.
+            OPEN OUTPUT CHECKPOINT-FILE
+            MOVE WS-LotSeq TO CKPT-LAST-LOT-SEQ
+            MOVE WS-PageNumber TO CKPT-LAST-PAGE-NUM
+            WRITE CHECKPOINT-RECORD
+            CLOSE CHECKPOINT-FILE.
+
+        clearCheckpoint.
+            OPEN OUTPUT CHECKPOINT-FILE
+            MOVE 0 TO CKPT-LAST-LOT-SEQ
+            MOVE 0 TO CKPT-LAST-PAGE-NUM
+            WRITE CHECKPOINT-RECORD
+            CLOSE CHECKPOINT-FILE.
+
+        writeReportHeader.
+            ADD 1 TO WS-PageNumber
+            MOVE 0 TO WS-LineCount
+            MOVE 0 TO WS-LotsOnPage
+            MOVE SPACES TO REPORT-LINE
+            STRING "QC LOT STATISTICS REPORT   RUN DATE: " WS-RunDate
+                "   PAGE: " WS-PageNumber
+                DELIMITED BY SIZE INTO REPORT-LINE
+            WRITE REPORT-LINE
+            MOVE SPACES TO REPORT-LINE
+            MOVE WS-ReportHeader TO REPORT-LINE
+            WRITE REPORT-LINE
+            ADD 2 TO WS-LineCount.
+
+        writeReportFooter.
+            MOVE SPACES TO REPORT-LINE
+            WRITE REPORT-LINE
+            STRING "Lots on page " WS-PageNumber ": " WS-LotsOnPage
+                DELIMITED BY SIZE INTO REPORT-LINE
+            WRITE REPORT-LINE.
+
+        writeReportDetail.
+            IF WS-LineCount >= WS-LinesPerPage
+                PERFORM writeReportFooter
+                PERFORM writeReportHeader
+            END-IF
+
+            MOVE WS-LOT-ID TO RD-LOT-ID
+            MOVE smallest TO RD-SMALLEST
+            MOVE largest TO RD-LARGEST
+            MOVE modeValue TO RD-MODE
+            MOVE average TO RD-AVERAGE
+            MOVE median TO RD-MEDIAN
+            IF WS-ThresholdFound = 'N'
+                MOVE SPACES TO RD-SPEC-FLAG
+            ELSE
+                IF WS-OutOfSpec = 'Y'
+                    MOVE "OUT-SPEC" TO RD-SPEC-FLAG
+                ELSE
+                    MOVE "OK" TO RD-SPEC-FLAG
+                END-IF
+            END-IF
+            MOVE SPACES TO REPORT-LINE
+            MOVE WS-ReportDetail TO REPORT-LINE
+            WRITE REPORT-LINE
+            ADD 1 TO WS-LineCount
+            ADD 1 TO WS-LotsOnPage
+            ADD 1 TO WS-TotalLots.
+
+        processLot.
+            IF WS-READING-COUNT = 0
+                DISPLAY "Lot: " WS-LOT-ID
+                        " - no valid readings, skipped"
+            ELSE
+                PERFORM findSmallest
+                PERFORM findLargest
+                PERFORM returnMode
+                PERFORM findAverage
+                PERFORM findMedian
+                PERFORM findThresholds
+                DISPLAY "Lot: " WS-LOT-ID
+                DISPLAY "Smallest: " smallest
+                DISPLAY "Largest: " largest
+                DISPLAY "Mode Value: " modeValue
+                DISPLAY "Average: " average
+                DISPLAY "Median: " median
+                IF WS-MultipleModes = 'Y'
+                    DISPLAY "MULTIPLE MODES - " WS-ModeListCount
+                            " tied values:"
+                    PERFORM VARYING m FROM 1 BY 1
+                            UNTIL m > WS-ModeListCount
+                        DISPLAY "  " WS-ModeList(m)
+                    END-PERFORM
+                END-IF
+                IF WS-OutOfSpec = 'Y'
+                    DISPLAY "OUT OF SPEC - limits " WS-ThMin
+                            " to " WS-ThMax
+                    MOVE 'Y' TO WS-AnyOutOfSpec
+                END-IF
+                PERFORM writeHistory
+                PERFORM writeReportDetail
+                PERFORM writeExtract
+            END-IF.
+
+        writeHistory.
+            MOVE FUNCTION CURRENT-DATE TO WS-Timestamp
+            MOVE WS-LOT-ID TO HR-LOT-ID
+            MOVE WS-Timestamp TO HR-TIMESTAMP
+            MOVE smallest TO HR-SMALLEST
+            MOVE largest TO HR-LARGEST
+            MOVE modeValue TO HR-MODE
+            MOVE average TO HR-AVERAGE
+            MOVE median TO HR-MEDIAN
+            WRITE HISTORY-RECORD.
+
+        writeExtract.
+            MOVE WS-LOT-ID TO EX-LOT-ID
+            MOVE smallest TO EX-SMALLEST
+            MOVE largest TO EX-LARGEST
+            MOVE modeValue TO EX-MODE
+            WRITE EXTRACT-RECORD.
+
         findSmallest.
             MOVE WS-A(1) TO smallest.
 
-            PERFORM VARYING j FROM 1 BY 1 UNTIL j > 5
+            PERFORM VARYING j FROM 1 BY 1 UNTIL j > WS-READING-COUNT
                 IF WS-A(j) < smallest
                     MOVE WS-A(j) TO smallest
                 END-IF
@@ -37,7 +388,7 @@
         findLargest.
             MOVE WS-A(1) TO largest.
 
-            PERFORM VARYING j FROM 1 BY 1 UNTIL j > 5
+            PERFORM VARYING j FROM 1 BY 1 UNTIL j > WS-READING-COUNT
                 IF WS-A(j) > largest
                 MOVE WS-A(j) TO largest
                 END-IF
@@ -45,36 +396,174 @@
 
         returnMode.
             MOVE 0 TO maxCount.
+            MOVE 0 TO WS-ModeListCount.
+            MOVE 'N' TO WS-MultipleModes.
 
-            PERFORM VARYING j FROM 1 BY 1 UNTIL j > 5
+            PERFORM VARYING j FROM 1 BY 1 UNTIL j > WS-READING-COUNT
                 MOVE 0 TO currCount
-                PERFORM VARYING i FROM 1 BY 1 UNTIL i > 5
+                PERFORM VARYING i FROM 1 BY 1 UNTIL i > WS-READING-COUNT
                     IF WS-A(i) = WS-A(j)
                         ADD 1 TO currCount
                     END-IF
                 END-PERFORM
-                
+
                 IF currCount > maxCount
                     MOVE WS-A(j) TO modeValue
                     MOVE currCount TO maxCount
                 END-IF
-            END-PERFORM.
+            END-PERFORM
+
+            PERFORM VARYING j FROM 1 BY 1 UNTIL j > WS-READING-COUNT
+                MOVE 0 TO currCount
+                PERFORM VARYING i FROM 1 BY 1 UNTIL i > WS-READING-COUNT
+                    IF WS-A(i) = WS-A(j)
+                        ADD 1 TO currCount
+                    END-IF
+                END-PERFORM
+
+                IF currCount = maxCount
+                    MOVE 'N' TO WS-Found
+                    PERFORM VARYING m FROM 1 BY 1
+                            UNTIL m > WS-ModeListCount
+                        IF WS-ModeList(m) = WS-A(j)
+                            MOVE 'Y' TO WS-Found
+                        END-IF
+                    END-PERFORM
+                    IF WS-Found = 'N'
+                        ADD 1 TO WS-ModeListCount
+                        MOVE WS-A(j) TO WS-ModeList(WS-ModeListCount)
+                    END-IF
+                END-IF
+            END-PERFORM
+
+            IF WS-ModeListCount > 1 AND maxCount > 1
+                MOVE 'Y' TO WS-MultipleModes
+            END-IF.
+
+        findAverage.
+            MOVE 0 TO WS-Sum.
+
+            PERFORM VARYING j FROM 1 BY 1 UNTIL j > WS-READING-COUNT
+                ADD WS-A(j) TO WS-Sum
+            END-PERFORM
+
+            DIVIDE WS-Sum BY WS-READING-COUNT GIVING average ROUNDED.
+
+        findMedian.
+            PERFORM VARYING j FROM 1 BY 1 UNTIL j > WS-READING-COUNT
+                MOVE WS-A(j) TO WS-Sorted(j)
+            END-PERFORM
+
+            PERFORM VARYING i FROM 1 BY 1 UNTIL i > WS-READING-COUNT
+                PERFORM VARYING j FROM 1 BY 1
+                        UNTIL j > WS-READING-COUNT - i
+                    IF WS-Sorted(j) > WS-Sorted(j + 1)
+                        MOVE WS-Sorted(j) TO WS-Temp
+                        MOVE WS-Sorted(j + 1) TO WS-Sorted(j)
+                        MOVE WS-Temp TO WS-Sorted(j + 1)
+                    END-IF
+                END-PERFORM
+            END-PERFORM
+
+            IF FUNCTION MOD(WS-READING-COUNT, 2) = 0
+                COMPUTE WS-Mid = WS-READING-COUNT / 2
+                COMPUTE median ROUNDED =
+                    (WS-Sorted(WS-Mid) + WS-Sorted(WS-Mid + 1)) / 2
+            ELSE
+                COMPUTE WS-Mid = (WS-READING-COUNT / 2) + 1
+                MOVE WS-Sorted(WS-Mid) TO median
+            END-IF.
+
+        findThresholds.
+            MOVE 'N' TO WS-ThresholdFound.
+            MOVE 'N' TO WS-OutOfSpec.
+
+            PERFORM VARYING t FROM 1 BY 1 UNTIL t > WS-ThresholdCount
+                IF WS-TH-PRODUCT-LINE(t) = WS-PRODUCT-LINE
+                    MOVE 'Y' TO WS-ThresholdFound
+                    MOVE WS-TH-MIN(t) TO WS-ThMin
+                    MOVE WS-TH-MAX(t) TO WS-ThMax
+                END-IF
+            END-PERFORM
+
+            IF WS-ThresholdFound = 'Y'
+                IF smallest < WS-ThMin OR largest > WS-ThMax
+                    MOVE 'Y' TO WS-OutOfSpec
+                END-IF
+            END-IF.
 
         IDENTIFICATION DIVISION.
         PROGRAM-ID. readData.
 
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT LOT-READINGS-FILE ASSIGN TO "LOTIN"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FILE-STATUS.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD LOT-READINGS-FILE.
+        01 LOT-INPUT-RECORD.
+            05 LI-LOT-ID PIC X(6).
+            05 LI-PRODUCT-LINE PIC X(3).
+            05 LI-READING-COUNT PIC 99.
+            05 LI-READINGS PIC 9(4) OCCURS 20 TIMES.
+
         WORKING-STORAGE SECTION.
         01 k PIC 99.
+        01 WS-FILE-STATUS PIC XX.
+        01 WS-FIRST-CALL PIC X VALUE 'Y'.
+        01 WS-AcceptedCount PIC 99.
+        01 WS-ValidMin PIC 9(4) VALUE 0001.
+        01 WS-ValidMax PIC 9(4) VALUE 9000.
 
         LINKAGE SECTION.
         01 WS-T.
-            05 WS-B PIC 9(4) VALUE 0 OCCURS 5 TIMES. 
+            05 WS-LOT-ID PIC X(6).
+            05 WS-PRODUCT-LINE PIC X(3).
+            05 WS-READING-COUNT PIC 99.
+            05 WS-B PIC 9(4) VALUE 0 OCCURS 20 TIMES.
+        01 WS-EOF-FLAG PIC X.
+        01 WS-RejectedCount PIC 9(4).
+        01 WS-SkipMode PIC X.
 
-        PROCEDURE DIVISION USING WS-T.
-            DISPLAY "Enter five integers: ".
-            PERFORM VARYING k FROM 1 BY 1 UNTIL k > 5
-                DISPLAY "Enter integer " k ": "
-                ACCEPT WS-B(k)
-            END-PERFORM.
+        PROCEDURE DIVISION USING WS-T, WS-EOF-FLAG, WS-RejectedCount,
+                WS-SkipMode.
+            IF WS-FIRST-CALL = 'Y'
+                OPEN INPUT LOT-READINGS-FILE
+                MOVE 'N' TO WS-FIRST-CALL
+            END-IF
+
+            READ LOT-READINGS-FILE
+                AT END
+                    MOVE 'Y' TO WS-EOF-FLAG
+                    CLOSE LOT-READINGS-FILE
+                NOT AT END
+                    MOVE 'N' TO WS-EOF-FLAG
+                    MOVE LI-LOT-ID TO WS-LOT-ID
+                    MOVE LI-PRODUCT-LINE TO WS-PRODUCT-LINE
+                    MOVE 0 TO WS-AcceptedCount
+                    PERFORM VARYING k FROM 1 BY 1
+                            UNTIL k > LI-READING-COUNT OR k > 20
+                        IF LI-READINGS(k) >= WS-ValidMin AND
+                           LI-READINGS(k) <= WS-ValidMax
+                            ADD 1 TO WS-AcceptedCount
+                            MOVE LI-READINGS(k)
+                                TO WS-B(WS-AcceptedCount)
+                        ELSE
+                            IF WS-SkipMode NOT = 'Y'
+                                ADD 1 TO WS-RejectedCount
+                            END-IF
+                        END-IF
+                    END-PERFORM
+                    IF LI-READING-COUNT > 20
+                        IF WS-SkipMode NOT = 'Y'
+                            COMPUTE WS-RejectedCount =
+                                WS-RejectedCount + LI-READING-COUNT - 20
+                        END-IF
+                    END-IF
+                    MOVE WS-AcceptedCount TO WS-READING-COUNT
+            END-READ.
         END PROGRAM readData.
